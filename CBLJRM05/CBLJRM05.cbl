@@ -16,7 +16,14 @@
            SELECT FUNDRAISER
            ASSIGN TO "C:\COBOL\CBLPOPSL.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+
+           SELECT SORTED-FUNDRAISER
+           ASSIGN TO "C:\COBOL\CBLPOPSL.SRT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        SELECT PRTOUT
            ASSIGN TO "C:\COBOL\CBLPOPSL.PRT"
            ORGANIZATION IS RECORD SEQUENTIAL.
@@ -25,16 +32,63 @@
            ASSIGN TO "C:\COBOL\CBLPOPER.PRT"
            ORGANIZATION IS RECORD SEQUENTIAL.
 
+       SELECT PRICE-FILE
+           ASSIGN TO "C:\COBOL\CBLPOPPR.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINT-FILE
+           ASSIGN TO "C:\COBOL\CBLPOPCK.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+       SELECT DEPOSIT-RATE-FILE
+           ASSIGN TO "C:\COBOL\CBLPOPDR.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  FUNDRAISER
            LABEL RECORD IS STANDARD
-           DATA RECORD IS I-REC 
-           RECORD CONTAINS 76 CHARACTERS.
+           DATA RECORD IS RAW-REC
+           RECORD CONTAINS 82 CHARACTERS.
 
-       
+       01  RAW-REC                   PIC X(82).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05     S-LNAME            PIC X(15).
+           05     S-FNAME            PIC X(15).
+           05     S-ADDRESS          PIC X(15).
+           05     S-CITY             PIC X(10).
+           05     S-STATE            PIC XX.
+           05     S-ZIP              PIC 9(5).
+           05     S-ZIP2             PIC 9(4).
+           05     S-POP-TYPE         PIC 99.
+           05     S-NUM-CASES        PIC 99.
+           05     S-TEAM             PIC X.
+           05     S-TEAMA            PIC X.
+           05     S-TEAMB            PIC X.
+           05     S-TEAMC            PIC X.
+           05     S-TEAMD            PIC X.
+           05     S-TEAME            PIC X.
+           05     S-PAID-STATUS      PIC X.
+           05     S-ORDER-NUM        PIC 9(5).
+
+      *    ORIGINAL-INPUT SEQUENCE NUMBER, ASSIGNED BY 1050-RELEASE-
+      *    FUNDRAISER AS EACH RECORD IS RELEASED TO THE SORT. BREAKS
+      *    TIES ON S-TEAM/S-LNAME SO THE SORT ORDER FOR RECORDS THAT
+      *    SHARE BOTH KEYS (E.G. TWO SIBLINGS ON THE SAME TEAM) IS
+      *    REPRODUCIBLE ACROSS RUNS OF THE SAME INPUT FILE - WITHOUT
+      *    IT, A RESTART'S RE-SORT COULD BREAK SUCH A TIE DIFFERENTLY
+      *    THAN THE ORIGINAL RUN AND THROW OFF 9050-SKIP-CHECK.
+           05     S-SEQ-NUM          PIC 9(7).
+
+       FD  SORTED-FUNDRAISER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 82 CHARACTERS.
 
        01  I-REC.
            05     I-LNAME            PIC X(15).
@@ -59,11 +113,28 @@
            05     I-TEAM             PIC X.
                88 VAL-TEAM     VALUE 'A' 'B' 'C' 'D' 'E'.
 
+      *    MULTI-TEAM SPLIT FLAGS. 'Y' MEANS THIS SALE'S C-TOTAL-SALE
+      *    IS SHARED WITH THAT TEAM; SPACES (THE LEGACY DEFAULT) MEANS
+      *    NOT SPLIT. SEE 2250-TEAM-CREDIT. THESE FIVE BYTES SIT RIGHT
+      *    AFTER I-TEAM SO THEY LINE UP WITH THE LEGACY 76-BYTE
+      *    CBLPOPSL.DAT LAYOUT (SAME BYTES CBLJRM06 READS) -
+      *    PROGRAM-ASSIGNED FIELDS BELOW GO AFTER THEM, NOT BEFORE.
            05     I-TEAMA            PIC X.
+               88 VAL-TEAM-FLAGA VALUE 'Y' SPACE.
            05     I-TEAMB            PIC X.
+               88 VAL-TEAM-FLAGB VALUE 'Y' SPACE.
            05     I-TEAMC            PIC X.
+               88 VAL-TEAM-FLAGC VALUE 'Y' SPACE.
            05     I-TEAMD            PIC X.
+               88 VAL-TEAM-FLAGD VALUE 'Y' SPACE.
            05     I-TEAME            PIC X.
+               88 VAL-TEAM-FLAGE VALUE 'Y' SPACE.
+
+           05     I-PAID-STATUS      PIC X.
+               88 VAL-PAID      VALUE 'Y'.
+               88 VAL-NOT-PAID  VALUE 'N', SPACE.
+
+           05     I-ORDER-NUM        PIC 9(5).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -81,6 +152,51 @@
 
        01 ERRORLINE                  PIC X(132).
 
+       FD  PRICE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PR-REC
+           RECORD CONTAINS 7 CHARACTERS.
+
+       01  PR-REC.
+           05     PR-POP-TYPE        PIC 99.
+           05     PR-PRICE           PIC 999V99.
+
+      *    RESTART CHECKPOINT, REWRITTEN PERIODICALLY DURING THE RUN
+      *    AND CLEARED OUT ON A SUCCESSFUL COMPLETION.
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CK-REC.
+
+       01  CK-REC.
+           05     CK-ORDER-NUM        PIC 9(5).
+           05     CK-PCTR             PIC 99.
+           05     CK-PCTR-ER          PIC 99.
+           05     CK-ERROR-TOTAL      PIC 9(4).
+           05     CK-CASES-TOTAL      PIC 9(7).
+           05     CK-DEPOSIT-TOTAL    PIC 9(7)V99.
+           05     CK-TEAMA-TOTAL      PIC 9(9)V99.
+           05     CK-TEAMB-TOTAL      PIC 9(9)V99.
+           05     CK-TEAMC-TOTAL      PIC 9(9)V99.
+           05     CK-TEAMD-TOTAL      PIC 9(9)V99.
+           05     CK-TEAME-TOTAL      PIC 9(9)V99.
+           05     CK-COKE-QTY         PIC 9(5)9.
+           05     CK-DTCOKE-QTY       PIC 9(5)9.
+           05     CK-MELYEL-QTY       PIC 9(5)9.
+           05     CK-CHERCOKE-QTY     PIC 9(5)9.
+           05     CK-DTCHECOKE-QTY    PIC 9(5)9.
+           05     CK-SPRITE-QTY       PIC 9(5)9.
+
+      *    PER-STATE BOTTLE DEPOSIT RATE, LOADED FROM CBLPOPDR.DAT.
+       FD  DEPOSIT-RATE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS DR-REC
+           RECORD CONTAINS 6 CHARACTERS.
+
+       01  DR-REC.
+           05     DR-STATE           PIC XX.
+           05     DR-RATE            PIC V99.
+           05     DR-UNITS-PER-CASE  PIC 99.
+
        WORKING-STORAGE SECTION.
        01 BLANK-LINE.
                05  FILLER             PIC X(132)    VALUE SPACES.
@@ -88,11 +204,32 @@
        01  WORK-AREA.
            05      ERROR-SW           PIC XXX.
            05      MORE-RECS          PIC XXX.
+           05      PRICE-EOF-SW       PIC XXX.
            05      C-PCTR             PIC 99       VALUE ZERO.
            05      C-PCTR-ER          PIC 99       VALUE ZERO.
            05      C-SCTR             PIC 999      VALUE ZERO.
+           05      C-ORDER-NUM        PIC 9(5)     VALUE ZERO.
+           05      FUNDRAISER-EOF-SW  PIC XXX      VALUE "NO".
+           05      C-SEQ-NUM          PIC 9(7)     VALUE ZERO.
+
+      *    RESTART/CHECKPOINT CONTROLS.
+           05      WS-CKPT-STATUS     PIC XX.
+           05      RESTART-SW         PIC XXX      VALUE "NO".
+           05      SKIP-SW            PIC XXX      VALUE "NO".
+           05      C-RESTART-ORDER-NUM PIC 9(5)    VALUE ZERO.
+           05      C-SKIP-CTR         PIC 9(5)     VALUE ZERO.
+           05      C-CKPT-CTR         PIC 999      VALUE ZERO.
+           05      C-CKPT-INTERVAL    PIC 999      VALUE 100.
            05      C-DEPOSIT-AMT      PIC 9(4)V99  VALUE ZERO.
            05      C-TOTAL-SALE       PIC 9(4)V99  VALUE ZERO.
+           05      TOTAL-SALE-OVERFLOW-SW PIC XXX  VALUE "NO".
+           05      C-SPLIT-CTR        PIC 9        VALUE ZERO.
+           05      C-SPLIT-AMT        PIC 9(4)V99  VALUE ZERO.
+           05      WS-EFF-TEAMA       PIC X        VALUE SPACE.
+           05      WS-EFF-TEAMB       PIC X        VALUE SPACE.
+           05      WS-EFF-TEAMC       PIC X        VALUE SPACE.
+           05      WS-EFF-TEAMD       PIC X        VALUE SPACE.
+           05      WS-EFF-TEAME       PIC X        VALUE SPACE.
            
            05      C-GT-COKE-QTY      PIC 9(5)9    VALUE ZERO.
            05      C-GT-DTCOKE-QTY    PIC 9(5)9    VALUE ZERO.
@@ -109,9 +246,52 @@
            05      C-GT-TEAME-TOTAL   PIC 9(9)V99  VALUE ZERO.
            05      C-ERROR-TOTAL      PIC 9(4)     VALUE ZERO.
 
+      *    FUNDRAISER-WIDE RECONCILIATION TOTALS.
+           05      C-GT-CASES-TOTAL   PIC 9(7)     VALUE ZERO.
+           05      C-GT-DEPOSIT-TOTAL PIC 9(7)V99  VALUE ZERO.
+           05      C-GT-REVENUE-TOTAL PIC 9(9)V99  VALUE ZERO.
 
            05      PRICE-PER-CASE     PIC 999V99   VALUE ZERO.
-           
+
+      *    PER-POP-TYPE PRICE LOOKUP TABLE, LOADED FROM CBLPOPPR.DAT.
+      *    C-PT-CTR TRACKS HOW MANY ROWS WERE ACTUALLY LOADED (C-SCTR
+      *    IS A SHARED SCRATCH COUNTER REUSED ELSEWHERE AND CANNOT BE
+      *    RELIED ON TO STILL HOLD THE LOADED-ROW COUNT BY THE TIME
+      *    2210-PRICE-LOOKUP RUNS).
+       01  PRICE-TABLE-AREA.
+           05      C-PT-CTR           PIC 99       VALUE ZERO.
+           05      PRICE-TABLE-ENTRY  OCCURS 6 TIMES.
+                   10  PT-POP-TYPE    PIC 99.
+                   10  PT-PRICE       PIC 999V99.
+
+      *    PER-STATE DEPOSIT-RATE LOOKUP TABLE, LOADED FROM CBLPOPDR.DAT.
+      *    OCCURS 20 LEAVES ROOM FOR THE CLUB TO ADD DEPOSIT STATES
+      *    WITHOUT A RECOMPILE; C-DR-CTR TRACKS HOW MANY ARE LOADED.
+       01  DEPOSIT-RATE-AREA.
+           05      C-DR-CTR           PIC 99       VALUE ZERO.
+           05      DEPOSIT-RATE-ENTRY OCCURS 20 TIMES.
+                   10  DR-TABLE-STATE PIC XX.
+                   10  DR-TABLE-RATE  PIC V99.
+                   10  DR-TABLE-UNITS PIC 99.
+
+      *    ACCUMULATED VALIDATION ERROR MESSAGES FOR ONE I-REC. SIZED
+      *    TO 15 TO COVER EVERY INDEPENDENTLY-TRIGGERABLE CHECK IN
+      *    2300-VALIDATION (10 BASE-FIELD CHECKS PLUS THE 5 TEAM SPLIT
+      *    FLAG CHECKS); 2310-ADD-ERROR GUARDS AGAINST OVERRUN.
+       01  ERROR-MSG-AREA.
+           05      C-ERR-MSG-CTR      PIC 99       VALUE ZERO.
+           05      ERROR-MSG-TABLE    OCCURS 20 TIMES.
+                   10  ERR-MSG-ENTRY  PIC X(53).
+
+      *    VALID ORDERS STILL AWAITING PAYMENT, FOR THE OUTSTANDING-
+      *    BALANCE REPORT SECTION PRINTED AT CLOSING TIME.
+       01  OUTSTANDING-AREA.
+           05      C-OUT-CTR          PIC 9(4)     VALUE ZERO.
+           05      OUTSTANDING-TABLE  OCCURS 500 TIMES.
+                   10  OUT-ORDER-NUM    PIC 9(5).
+                   10  OUT-LNAME        PIC X(15).
+                   10  OUT-FNAME        PIC X(15).
+                   10  OUT-TOTAL-SALES  PIC 9(4)V99.
 
 
        01  CURRENT-DATE-AND-TIME.
@@ -150,6 +330,8 @@
 
            
        01 COL-HDG1.
+           05      FILLER         PIC X        VALUE SPACES.
+           05      FILLER         PIC X(5)     VALUE "ORDER".
            05      FILLER         PIC X(3)     VALUE SPACES.
            05      FILLER         PIC X(9)     VALUE "LAST NAME".
            05      FILLER         PIC X(8)     VALUE SPACES.
@@ -162,7 +344,7 @@
            05      FILLER         PIC X(8)     VALUE "ZIP CODE".
            05      FILLER         PIC X(4)     VALUE SPACES.
            05      FILLER         PIC X(8)     VALUE "POP TYPE".
-           05      FILLER         PIC X(13)    VALUE SPACES.
+           05      FILLER         PIC X(7)     VALUE SPACES.
            05      FILLER         PIC X(7)     VALUE "QUANTIT".
            05      FILLER         PIC X(6)     VALUE SPACES.
            05      FILLER         PIC X(11)    VALUE "DEPOSIT AMT".
@@ -171,6 +353,8 @@
            05      FILLER         PIC XX       VALUE SPACES.
            
        01 DETAIL-LINE.
+           05   FILLER         PIC X        VALUE SPACES.
+           05   O-ORDER-NUM    PIC 9(5).
            05   FILLER         PIC XXX      VALUE SPACES.
            05   O-LNAME        PIC X(15).
            05   FILLER         PIC XX       VALUE SPACES.
@@ -185,7 +369,7 @@
            05   O-ZIP-CODE2    PIC 9(4).
            05   FILLER         PIC XX        VALUE SPACES.
            05   O-POP-TYPE     PIC X(16).
-           05   FILLER         PIC X(8)      VALUE SPACES.
+           05   FILLER         PIC X(2)      VALUE SPACES.
            05   O-QUANTITY     PIC Z9.
            05   FILLER         PIC X(11)     VALUE SPACES.
            05   O-DEPOSIT-AMT  PIC $$$$.99.
@@ -223,16 +407,65 @@
            05  O-GT-TEAM-TOTAL    PIC $$$$,$$$,$$$.99.
            05  FILLER             PIC X(112)      VALUE SPACES.
 
+      *    FUNDRAISER-WIDE RECONCILIATION BLOCK.
+       01 FUNDTOTAL-TITLE-LINE.
+           05  FILLER        PIC X(23) VALUE "FUNDRAISER GRAND TOTAL".
+           05  FILLER        PIC X(109) VALUE SPACES.
+
+       01 FUNDTOTAL-CASES-LINE.
+           05  FILLER          PIC X(20)   VALUE "TOTAL CASES SOLD:".
+           05  O-FT-CASES      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER          PIC X(101)  VALUE SPACES.
+
+       01 FUNDTOTAL-DEPOSIT-LINE.
+           05  FILLER          PIC X(20)   VALUE "TOTAL DEPOSIT AMT:".
+           05  O-FT-DEPOSIT    PIC $$$,$$$,$$9.99.
+           05  FILLER          PIC X(99)   VALUE SPACES.
+
+       01 FUNDTOTAL-REVENUE-LINE.
+           05  FILLER          PIC X(20)   VALUE "TOTAL REVENUE:".
+           05  O-FT-REVENUE    PIC $$$,$$$,$$9.99.
+           05  FILLER          PIC X(99)   VALUE SPACES.
+
+      *    ORDERS STILL OWING PAYMENT.
+       01 OUTSTANDING-TITLE-LINE.
+           05  FILLER          PIC X(19) VALUE "OUTSTANDING BALANCE".
+           05  FILLER          PIC X(113) VALUE SPACES.
+
+       01 OUTSTANDING-COL-HDG.
+           05  FILLER          PIC X(5)     VALUE "ORDER".
+           05  FILLER          PIC X(3)     VALUE SPACES.
+           05  FILLER          PIC X(9)     VALUE "LAST NAME".
+           05  FILLER          PIC X(8)     VALUE SPACES.
+           05  FILLER          PIC X(10)    VALUE "FIRST NAME".
+           05  FILLER          PIC X(15)    VALUE SPACES.
+           05  FILLER          PIC X(11)    VALUE "TOTAL SALES".
+           05  FILLER          PIC X(71)    VALUE SPACES.
+
+       01 OUTSTANDING-LINE.
+           05  O-OUT-ORDER-NUM PIC 9(5).
+           05  FILLER          PIC XXX      VALUE SPACES.
+           05  O-OUT-LNAME     PIC X(15).
+           05  FILLER          PIC XX       VALUE SPACES.
+           05  O-OUT-FNAME     PIC X(15).
+           05  FILLER          PIC X(10)    VALUE SPACES.
+           05  O-OUT-TOTAL-SALES PIC $$,$$$.99.
+           05  FILLER          PIC X(73)    VALUE SPACES.
+
        01 ERROR-TITLE-LINE.
+           05 FILLER           PIC X(5)       VALUE "ORDER".
+           05 FILLER           PIC X(2)       VALUE SPACES.
            05 FILLER           PIC X(12)      VALUE "ERROR RECORD".
            05 FILLER           PIC X(60)      VALUE SPACES.
            05 FILLER           PIC X(17)      VALUE "ERROR DESCRIPTION".
-           05 FILLER           PIC X(43)      VALUE SPACES.
+           05 FILLER           PIC X(31)      VALUE SPACES.
 
        01 ERROR-LINE.
+           05 O-ERROR-ORDER    PIC 9(5).
+           05 FILLER           PIC XX         VALUE SPACES.
            05 O-ERROR-REC      PIC X(71).
            05 FILLER           PIC X          VALUE SPACES.
-           05 O-ERR-MEG        PIC X(60).
+           05 O-ERR-MEG        PIC X(53).
        
        01 ERROR-TOTAL.
            05 FILLER           PIC X(13)          VALUE "TOTAL ERROR ".
@@ -254,27 +487,186 @@
            MOVE I-MONTH TO O-MONTH.
            MOVE I-DAY TO O-DAY.
 
-           OPEN INPUT FUNDRAISER.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT ERROR-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY S-TEAM S-LNAME S-SEQ-NUM
+               INPUT PROCEDURE IS 1050-RELEASE-FUNDRAISER
+               GIVING SORTED-FUNDRAISER.
 
-          
+           OPEN INPUT SORTED-FUNDRAISER.
+
+           PERFORM 1100-LOAD-PRICES.
+           PERFORM 1300-LOAD-DEPOSIT-RATES.
+           PERFORM 1200-READ-CHECKPOINT.
+
+           IF RESTART-SW = "YES"
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND ERROR-FILE
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT ERROR-FILE.
 
            PERFORM 9000-READ.
-           PERFORM 9100-HDG.
-           PERFORM 9500-HDG-ERR.
+           IF RESTART-SW = "NO"
+               PERFORM 9100-HDG
+               PERFORM 9500-HDG-ERR.
+
+      *    INPUT PROCEDURE FOR THE SORT ABOVE. RELEASES EVERY FUNDRAISER
+      *    RECORD TO THE SORT WORK FILE, STAMPING EACH WITH ITS ORIGINAL
+      *    POSITION IN CBLPOPSL.DAT (C-SEQ-NUM) - THE ORDER NUMBER
+      *    REQUEST 002 CALLS FOR ("ASSIGNED SEQUENTIALLY AS ORDERS COME
+      *    IN"). STORED BOTH INTO S-SEQ-NUM (BREAKS SORT TIES ON
+      *    S-TEAM/S-LNAME) AND INTO S-ORDER-NUM, THE SAME BYTE POSITION
+      *    AS I-ORDER-NUM IN THE 82-BYTE SORTED-FUNDRAISER RECORD -
+      *    SORT...GIVING TRUNCATES EACH RELEASED RECORD DOWN TO THAT
+      *    82-BYTE LENGTH (DROPPING S-SEQ-NUM), SO S-ORDER-NUM IS WHAT
+      *    ACTUALLY SURVIVES INTO I-REC. THIS MEANS I-ORDER-NUM REFLECTS
+      *    ARRIVAL ORDER EVEN THOUGH 9000-READ NOW READS RECORDS BACK
+      *    IN SORTED TEAM/LNAME ORDER.
+       1050-RELEASE-FUNDRAISER.
+           MOVE ZERO TO C-SEQ-NUM.
+           MOVE "NO" TO FUNDRAISER-EOF-SW.
+           OPEN INPUT FUNDRAISER.
+           PERFORM 1060-RELEASE-REC
+               UNTIL FUNDRAISER-EOF-SW = "YES".
+           CLOSE FUNDRAISER.
+
+       1060-RELEASE-REC.
+           READ FUNDRAISER
+               AT END
+                   MOVE "YES" TO FUNDRAISER-EOF-SW.
+           IF FUNDRAISER-EOF-SW = "NO"
+               ADD 1 TO C-SEQ-NUM
+               MOVE RAW-REC TO SORT-REC
+               MOVE C-SEQ-NUM TO S-SEQ-NUM
+               MOVE C-SEQ-NUM TO S-ORDER-NUM
+               RELEASE SORT-REC.
+
+       1200-READ-CHECKPOINT.
+           MOVE "NO" TO RESTART-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM 1210-CHECKPOINT-FOUND
+               CLOSE CHECKPOINT-FILE.
+
+      *    SEPARATED OUT FROM 1200-READ-CHECKPOINT SO ITS PERIOD DOES
+      *    NOT ALSO TERMINATE THE OUTER IF ABOVE, WHICH WOULD MAKE
+      *    THE CLOSE CHECKPOINT-FILE RUN EVEN WHEN THE OPEN FAILED.
+       1210-CHECKPOINT-FOUND.
+           READ CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               MOVE "YES" TO RESTART-SW
+               MOVE CK-ORDER-NUM TO C-ORDER-NUM
+               MOVE CK-ORDER-NUM TO C-RESTART-ORDER-NUM
+               MOVE CK-PCTR TO C-PCTR
+               MOVE CK-PCTR-ER TO C-PCTR-ER
+               MOVE CK-ERROR-TOTAL TO C-ERROR-TOTAL
+               MOVE CK-CASES-TOTAL TO C-GT-CASES-TOTAL
+               MOVE CK-DEPOSIT-TOTAL TO C-GT-DEPOSIT-TOTAL
+               MOVE CK-TEAMA-TOTAL TO C-GT-TEAMA-TOTAL
+               MOVE CK-TEAMB-TOTAL TO C-GT-TEAMB-TOTAL
+               MOVE CK-TEAMC-TOTAL TO C-GT-TEAMC-TOTAL
+               MOVE CK-TEAMD-TOTAL TO C-GT-TEAMD-TOTAL
+               MOVE CK-TEAME-TOTAL TO C-GT-TEAME-TOTAL
+               MOVE CK-COKE-QTY TO C-GT-COKE-QTY
+               MOVE CK-DTCOKE-QTY TO C-GT-DTCOKE-QTY
+               MOVE CK-MELYEL-QTY TO C-GT-MELYEL-QTY
+               MOVE CK-CHERCOKE-QTY TO C-GT-CHERCOKE-QTY
+               MOVE CK-DTCHECOKE-QTY TO C-GT-DTCHECOKE-QTY
+               MOVE CK-SPRITE-QTY TO C-GT-SPRITE-QTY.
+
+       1100-LOAD-PRICES.
+           MOVE ZERO TO C-PT-CTR.
+           MOVE "NO" TO PRICE-EOF-SW.
+           OPEN INPUT PRICE-FILE.
+           PERFORM 1150-READ-PRICE.
+           PERFORM 1160-STORE-PRICE
+               UNTIL PRICE-EOF-SW = "YES".
+           CLOSE PRICE-FILE.
+
+       1150-READ-PRICE.
+           READ PRICE-FILE
+               AT END
+                   MOVE "YES" TO PRICE-EOF-SW.
+
+       1160-STORE-PRICE.
+           IF C-PT-CTR < 6
+               ADD 1 TO C-PT-CTR
+               MOVE PR-POP-TYPE TO PT-POP-TYPE (C-PT-CTR)
+               MOVE PR-PRICE TO PT-PRICE (C-PT-CTR).
+           PERFORM 1150-READ-PRICE.
+
+       1300-LOAD-DEPOSIT-RATES.
+           MOVE ZERO TO C-DR-CTR.
+           MOVE "NO" TO PRICE-EOF-SW.
+           OPEN INPUT DEPOSIT-RATE-FILE.
+           PERFORM 1350-READ-DEPOSIT-RATE.
+           PERFORM 1360-STORE-DEPOSIT-RATE
+               UNTIL PRICE-EOF-SW = "YES".
+           CLOSE DEPOSIT-RATE-FILE.
+
+       1350-READ-DEPOSIT-RATE.
+           READ DEPOSIT-RATE-FILE
+               AT END
+                   MOVE "YES" TO PRICE-EOF-SW.
+
+       1360-STORE-DEPOSIT-RATE.
+           IF C-DR-CTR < 20
+               ADD 1 TO C-DR-CTR
+               MOVE DR-STATE TO DR-TABLE-STATE (C-DR-CTR)
+               MOVE DR-RATE TO DR-TABLE-RATE (C-DR-CTR)
+               MOVE DR-UNITS-PER-CASE TO DR-TABLE-UNITS (C-DR-CTR).
+           PERFORM 1350-READ-DEPOSIT-RATE.
 
-          
        2000-MAINLINE.
+           IF SKIP-SW = "YES"
+               PERFORM 9000-READ
+           ELSE
+               PERFORM 2010-PROCESS-RECORD.
+
+      *    SEPARATED OUT FROM 2000-MAINLINE SO THE SKIP-SW = "YES"
+      *    BRANCH (ABOVE) CANNOT FALL THROUGH INTO 2600-CHECKPOINT'S
+      *    TRAILING PERFORM 9000-READ AND DOUBLE-READ DURING A RESTART.
+       2010-PROCESS-RECORD.
            PERFORM 2300-VALIDATION THRU 2300-X.
            IF ERROR-SW = "NO"
                PERFORM 2200-CALCS
                PERFORM 2100-OUTPUT
            ELSE
                PERFORM 2400-ERROR.
+           PERFORM 2600-CHECKPOINT.
+
+       2600-CHECKPOINT.
+           ADD 1 TO C-CKPT-CTR.
+           IF C-CKPT-CTR >= C-CKPT-INTERVAL
+               PERFORM 2610-WRITE-CHECKPOINT
+               MOVE ZERO TO C-CKPT-CTR.
            PERFORM 9000-READ.
 
+       2610-WRITE-CHECKPOINT.
+           MOVE C-ORDER-NUM TO CK-ORDER-NUM.
+           MOVE C-PCTR TO CK-PCTR.
+           MOVE C-PCTR-ER TO CK-PCTR-ER.
+           MOVE C-ERROR-TOTAL TO CK-ERROR-TOTAL.
+           MOVE C-GT-CASES-TOTAL TO CK-CASES-TOTAL.
+           MOVE C-GT-DEPOSIT-TOTAL TO CK-DEPOSIT-TOTAL.
+           MOVE C-GT-TEAMA-TOTAL TO CK-TEAMA-TOTAL.
+           MOVE C-GT-TEAMB-TOTAL TO CK-TEAMB-TOTAL.
+           MOVE C-GT-TEAMC-TOTAL TO CK-TEAMC-TOTAL.
+           MOVE C-GT-TEAMD-TOTAL TO CK-TEAMD-TOTAL.
+           MOVE C-GT-TEAME-TOTAL TO CK-TEAME-TOTAL.
+           MOVE C-GT-COKE-QTY TO CK-COKE-QTY.
+           MOVE C-GT-DTCOKE-QTY TO CK-DTCOKE-QTY.
+           MOVE C-GT-MELYEL-QTY TO CK-MELYEL-QTY.
+           MOVE C-GT-CHERCOKE-QTY TO CK-CHERCOKE-QTY.
+           MOVE C-GT-DTCHECOKE-QTY TO CK-DTCHECOKE-QTY.
+           MOVE C-GT-SPRITE-QTY TO CK-SPRITE-QTY.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-REC.
+           CLOSE CHECKPOINT-FILE.
+
        2100-OUTPUT.
+           MOVE I-ORDER-NUM TO O-ORDER-NUM.
            MOVE I-LNAME TO O-LNAME.
            MOVE I-FNAME TO O-FNAME.
            MOVE I-STATE TO O-STATE.
@@ -284,42 +676,31 @@
            MOVE I-NUM-CASES TO O-QUANTITY.
            MOVE C-DEPOSIT-AMT TO O-DEPOSIT-AMT.
            MOVE C-TOTAL-SALE TO O-TOTAL-SALES.
-        
+
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
                        PERFORM 9100-HDG.
-           
+
+           IF VAL-NOT-PAID
+               PERFORM 2110-RECORD-OUTSTANDING.
+
+       2110-RECORD-OUTSTANDING.
+           IF C-OUT-CTR < 500
+               ADD 1 TO C-OUT-CTR
+               MOVE I-ORDER-NUM TO OUT-ORDER-NUM (C-OUT-CTR)
+               MOVE I-LNAME TO OUT-LNAME (C-OUT-CTR)
+               MOVE I-FNAME TO OUT-FNAME (C-OUT-CTR)
+               MOVE C-TOTAL-SALE TO OUT-TOTAL-SALES (C-OUT-CTR).
+
        2200-CALCS.
-           MOVE 18.71 TO PRICE-PER-CASE.
-
-           EVALUATE I-STATE
-		      WHEN "IA"
-		        COMPUTE C-DEPOSIT-AMT = 24 * .05 * I-NUM-CASES
-		      WHEN "NE"
-			    COMPUTE C-DEPOSIT-AMT = 24 * .05 * I-NUM-CASES
-		      WHEN "WI"
-			    COMPUTE C-DEPOSIT-AMT = 24 * .05 * I-NUM-CASES
-		      WHEN "MI"
-			    COMPUTE C-DEPOSIT-AMT = 24 * .10 * I-NUM-CASES
-              WHEN OTHER
-                COMPUTE C-DEPOSIT-AMT = 0.
-
-            COMPUTE C-TOTAL-SALE = PRICE-PER-CASE * I-NUM-CASES  + 
-                                                          C-DEPOSIT-AMT.
-
-           EVALUATE I-TEAM
-               WHEN "A"
-                   ADD C-TOTAL-SALE TO C-GT-TEAMA-TOTAL
-               WHEN "B"
-                   ADD C-TOTAL-SALE TO C-GT-TEAMB-TOTAL
-               WHEN "C"
-                   ADD C-TOTAL-SALE TO C-GT-TEAMC-TOTAL
-               WHEN "D"
-                   ADD C-TOTAL-SALE TO C-GT-TEAMD-TOTAL
-               WHEN "E"
-                   ADD C-TOTAL-SALE TO C-GT-TEAME-TOTAL.
-          
+           PERFORM 2205-COMPUTE-TOTAL-SALE.
+
+           ADD C-DEPOSIT-AMT TO C-GT-DEPOSIT-TOTAL.
+           ADD I-NUM-CASES TO C-GT-CASES-TOTAL.
+
+           PERFORM 2250-TEAM-CREDIT.
+
             EVALUATE I-POP-TYPE
                WHEN "01"
                    MOVE "COKE" TO O-POP-TYPE
@@ -340,70 +721,216 @@
                    MOVE "SPRITE" TO O-POP-TYPE
                    ADD I-NUM-CASES TO C-GT-SPRITE-QTY.
 
+      *    SHARED BY 2200-CALCS (REAL PROCESSING) AND 2300-VALIDATION
+      *    (A TRIAL COMPUTE TO CATCH A TOTAL-SALE SIZE ERROR BEFORE IT
+      *    CAN CORRUPT C-TOTAL-SALE) AND 9050-SKIP-CHECK (RE-DERIVING
+      *    OUTSTANDING-TABLE ENTRIES ON RESTART WITHOUT RE-ADDING INTO
+      *    THE GRAND TOTALS). DOES NOT TOUCH ANY GRAND-TOTAL FIELD.
+       2205-COMPUTE-TOTAL-SALE.
+           MOVE "NO" TO TOTAL-SALE-OVERFLOW-SW.
+           PERFORM 2210-PRICE-LOOKUP.
+           PERFORM 2230-DEPOSIT-LOOKUP.
+
+           COMPUTE C-TOTAL-SALE = PRICE-PER-CASE * I-NUM-CASES  +
+                                                         C-DEPOSIT-AMT
+               ON SIZE ERROR
+                   MOVE "YES" TO TOTAL-SALE-OVERFLOW-SW.
+
+       2210-PRICE-LOOKUP.
+           MOVE ZERO TO PRICE-PER-CASE.
+           MOVE 1 TO C-SCTR.
+           PERFORM 2220-PRICE-MATCH
+               UNTIL C-SCTR > C-PT-CTR.
+
+       2220-PRICE-MATCH.
+           IF PT-POP-TYPE (C-SCTR) = I-POP-TYPE
+               MOVE PT-PRICE (C-SCTR) TO PRICE-PER-CASE
+               MOVE 7 TO C-SCTR
+           ELSE
+               ADD 1 TO C-SCTR.
+
+       2230-DEPOSIT-LOOKUP.
+           MOVE ZERO TO C-DEPOSIT-AMT.
+           MOVE 1 TO C-SCTR.
+           PERFORM 2240-DEPOSIT-MATCH
+               UNTIL C-SCTR > C-DR-CTR.
+
+       2240-DEPOSIT-MATCH.
+           IF DR-TABLE-STATE (C-SCTR) = I-STATE
+               COMPUTE C-DEPOSIT-AMT = DR-TABLE-UNITS (C-SCTR) *
+                            DR-TABLE-RATE (C-SCTR) * I-NUM-CASES
+               MOVE 21 TO C-SCTR
+           ELSE
+               ADD 1 TO C-SCTR.
+
+      *    CREDITS C-TOTAL-SALE EVENLY ACROSS THE SALE'S OWN I-TEAM
+      *    PLUS ANY OF I-TEAMA THRU I-TEAME FLAGGED 'Y'. I-TEAM'S TEAM
+      *    IS ALWAYS PART OF THE SPLIT SET (NOT JUST THE TEAMS FLAGGED
+      *    BY THE VOLUNTEER), SO A SALE RECORDED UNDER TEAM A WITH
+      *    I-TEAMC = 'Y' SPLITS BETWEEN A AND C, NOT TO C ALONE. WHEN
+      *    NO FLAG IS SET THE SPLIT SET IS JUST I-TEAM'S OWN TEAM,
+      *    WHICH DIVIDES C-TOTAL-SALE BY 1 - THE SAME RESULT AS THE
+      *    ORIGINAL SINGLE-TEAM CREDIT.
+       2250-TEAM-CREDIT.
+           MOVE SPACE TO WS-EFF-TEAMA.
+           MOVE SPACE TO WS-EFF-TEAMB.
+           MOVE SPACE TO WS-EFF-TEAMC.
+           MOVE SPACE TO WS-EFF-TEAMD.
+           MOVE SPACE TO WS-EFF-TEAME.
+           IF I-TEAM = "A" OR I-TEAMA = "Y"
+               MOVE "Y" TO WS-EFF-TEAMA.
+           IF I-TEAM = "B" OR I-TEAMB = "Y"
+               MOVE "Y" TO WS-EFF-TEAMB.
+           IF I-TEAM = "C" OR I-TEAMC = "Y"
+               MOVE "Y" TO WS-EFF-TEAMC.
+           IF I-TEAM = "D" OR I-TEAMD = "Y"
+               MOVE "Y" TO WS-EFF-TEAMD.
+           IF I-TEAM = "E" OR I-TEAME = "Y"
+               MOVE "Y" TO WS-EFF-TEAME.
+
+           MOVE ZERO TO C-SPLIT-CTR.
+           IF WS-EFF-TEAMA = "Y"
+               ADD 1 TO C-SPLIT-CTR.
+           IF WS-EFF-TEAMB = "Y"
+               ADD 1 TO C-SPLIT-CTR.
+           IF WS-EFF-TEAMC = "Y"
+               ADD 1 TO C-SPLIT-CTR.
+           IF WS-EFF-TEAMD = "Y"
+               ADD 1 TO C-SPLIT-CTR.
+           IF WS-EFF-TEAME = "Y"
+               ADD 1 TO C-SPLIT-CTR.
+
+           COMPUTE C-SPLIT-AMT ROUNDED = C-TOTAL-SALE / C-SPLIT-CTR.
+           IF WS-EFF-TEAMA = "Y"
+               ADD C-SPLIT-AMT TO C-GT-TEAMA-TOTAL.
+           IF WS-EFF-TEAMB = "Y"
+               ADD C-SPLIT-AMT TO C-GT-TEAMB-TOTAL.
+           IF WS-EFF-TEAMC = "Y"
+               ADD C-SPLIT-AMT TO C-GT-TEAMC-TOTAL.
+           IF WS-EFF-TEAMD = "Y"
+               ADD C-SPLIT-AMT TO C-GT-TEAMD-TOTAL.
+           IF WS-EFF-TEAME = "Y"
+               ADD C-SPLIT-AMT TO C-GT-TEAME-TOTAL.
+
        2300-VALIDATION.
-           MOVE 'YES' TO ERROR-SW
+           MOVE ZERO TO C-ERR-MSG-CTR.
+           MOVE 'NO' TO ERROR-SW.
 		IF I-LNAME = SPACES
 			MOVE "ERROR. LAST NAME REQUIRED," TO O-ERR-MEG
-			GO TO 2300-X.
+			PERFORM 2310-ADD-ERROR.
 		IF I-FNAME = SPACES
 			MOVE "ERROR. FIST NAME REQUIRED,"TO O-ERR-MEG
-			GO TO 2300-X.	
+			PERFORM 2310-ADD-ERROR.
 		IF I-ADDRESS = SPACES
 			MOVE "ERROR. ADDRESS REQUIRED," TO O-ERR-MEG
-			GO TO 2300-X.
+			PERFORM 2310-ADD-ERROR.
 		IF I-CITY = SPACES
 			MOVE "ERROR. CITY REQUIRED," TO O-ERR-MEG
-			GO TO 2300-X.
-		IF NOT VAL-STATE 
-			MOVE "ERROR. STATE MOST BE IA,IL,MI,MO,NE,WI" TO O-ERR-MEG  
-			GO TO 2300-X.
-		IF I-ZIP  NOT NUMERIC 
+			PERFORM 2310-ADD-ERROR.
+		IF NOT VAL-STATE
+			MOVE "ERROR. STATE MOST BE IA,IL,MI,MO,NE,WI" TO O-ERR-MEG
+			PERFORM 2310-ADD-ERROR.
+		IF I-ZIP  NOT NUMERIC
 			MOVE "ERROR. ZIP CODE MUST BE NUMERIC" TO O-ERR-MEG
-			GO TO 2300-X.
-        IF I-ZIP2 NOT NUMERIC 
+			PERFORM 2310-ADD-ERROR.
+        IF I-ZIP2 NOT NUMERIC
 			MOVE "ERROR. ZIP CODE MUST BE NUMERIC" TO O-ERR-MEG
-			GO TO 2300-X.
-		IF I-POP-TYPE NOT NUMERIC 
+			PERFORM 2310-ADD-ERROR.
+		IF I-POP-TYPE NOT NUMERIC
 			MOVE "ERROR. POP TYPE MUST BE NUMERIC" TO O-ERR-MEG
-			GO TO 2300-X.
-        IF NOT VAL-POP-TYPE
-            MOVE "ERROR. POP TYPE MUST BE HAVE OF COUNT OF 1 THRU 6"
+			PERFORM 2310-ADD-ERROR
+        ELSE
+            IF NOT VAL-POP-TYPE
+                MOVE "ERROR. POP TYPE MUST BE HAVE OF COUNT OF 1 THRU 6"
                                                            TO O-ERR-MEG
-			GO TO 2300-X.
-		IF I-NUM-CASES NOT NUMERIC  
+                PERFORM 2310-ADD-ERROR.
+		IF I-NUM-CASES NOT NUMERIC
 			MOVE "ERROR. CASES MUST BE NUMERIC" TO O-ERR-MEG
-			GO TO 2300-X.
-       IF  I-NUM-CASES < 1
+			PERFORM 2310-ADD-ERROR
+       ELSE
+           IF  I-NUM-CASES < 1
 			MOVE "ERROR. CASES MUST HAVE OF A COUNT OF 1 THRU 99"
                                                            TO O-ERR-MEG
-			GO TO 2300-X.
-		IF NOT VAL-TEAM 
+			PERFORM 2310-ADD-ERROR.
+           IF I-POP-TYPE NUMERIC AND I-NUM-CASES NUMERIC
+               PERFORM 2205-COMPUTE-TOTAL-SALE
+               IF TOTAL-SALE-OVERFLOW-SW = "YES"
+                   MOVE "ERROR. TOTAL SALE EXCEEDS MAXIMUM ALLOWED"
+                                                           TO O-ERR-MEG
+                   PERFORM 2310-ADD-ERROR.
+		IF NOT VAL-TEAM
 			MOVE "ERROR. TEAM MUST BE ALPHANUMERIC A, B, C, D, E,"
                                                            TO O-ERR-MEG
-			GO TO 2300-X.
-		MOVE 'NO' TO ERROR-SW.
+			PERFORM 2310-ADD-ERROR.
+           IF NOT VAL-TEAM-FLAGA
+               MOVE "ERROR. TEAM A SPLIT FLAG MUST BE Y OR BLANK"
+                                                           TO O-ERR-MEG
+               PERFORM 2310-ADD-ERROR.
+           IF NOT VAL-TEAM-FLAGB
+               MOVE "ERROR. TEAM B SPLIT FLAG MUST BE Y OR BLANK"
+                                                           TO O-ERR-MEG
+               PERFORM 2310-ADD-ERROR.
+           IF NOT VAL-TEAM-FLAGC
+               MOVE "ERROR. TEAM C SPLIT FLAG MUST BE Y OR BLANK"
+                                                           TO O-ERR-MEG
+               PERFORM 2310-ADD-ERROR.
+           IF NOT VAL-TEAM-FLAGD
+               MOVE "ERROR. TEAM D SPLIT FLAG MUST BE Y OR BLANK"
+                                                           TO O-ERR-MEG
+               PERFORM 2310-ADD-ERROR.
+           IF NOT VAL-TEAM-FLAGE
+               MOVE "ERROR. TEAM E SPLIT FLAG MUST BE Y OR BLANK"
+                                                           TO O-ERR-MEG
+               PERFORM 2310-ADD-ERROR.
+           IF NOT VAL-PAID AND NOT VAL-NOT-PAID
+               MOVE "ERROR. PAID STATUS MUST BE Y, N, OR BLANK"
+                                                           TO O-ERR-MEG
+               PERFORM 2310-ADD-ERROR.
+		IF C-ERR-MSG-CTR > ZERO
+			MOVE 'YES' TO ERROR-SW.
+           GO TO 2300-X.
+
+       2310-ADD-ERROR.
+           IF C-ERR-MSG-CTR < 20
+               ADD 1 TO C-ERR-MSG-CTR
+               MOVE O-ERR-MEG TO ERR-MSG-ENTRY (C-ERR-MSG-CTR).
 
        2400-ERROR.
-          
+
           ADD 1 TO C-ERROR-TOTAL.
-         
+
           MOVE I-REC TO O-ERROR-REC.
+          MOVE 1 TO C-SCTR.
+          PERFORM 2410-PRINT-ERROR-MSG
+              UNTIL C-SCTR > C-ERR-MSG-CTR.
+
+       2410-PRINT-ERROR-MSG.
+          MOVE I-ORDER-NUM TO O-ERROR-ORDER.
+          MOVE ERR-MSG-ENTRY (C-SCTR) TO O-ERR-MEG.
           WRITE ERRORLINE FROM ERROR-LINE
-		     AFTER ADVANCING 2 LINE	
+		     AFTER ADVANCING 2 LINE
 			    AT EOP
                     PERFORM 9500-HDG-ERR.
-       
+          ADD 1 TO C-SCTR.
+
        2300-X.
-           EXIT.    
+           EXIT.
        3000-CLOSING.
            PERFORM 3100-GRANDTOTAL.
            PERFORM 3200-TEAMTOTAL.
+           PERFORM 3250-FUNDTOTAL.
+           PERFORM 3275-OUTSTANDING-BALANCE.
            PERFORM 3300-ERRORTOTAL.
        
-           CLOSE FUNDRAISER.
+           CLOSE SORTED-FUNDRAISER.
            CLOSE PRTOUT.
            CLOSE ERROR-FILE.
 
+      *    RUN COMPLETED CLEAN - CLEAR THE CHECKPOINT SO THE NEXT RUN
+      *    STARTS FRESH INSTEAD OF LOOKING LIKE A RESTART.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        3100-GRANDTOTAL.
            PERFORM 9100-HDG
            WRITE PRTLINE FROM GRANDTOTAL-TITLE-LINE
@@ -432,40 +959,77 @@
 
        3200-TEAMTOTAL.
 
-           MOVE "A" TO I-TEAMA
-           MOVE "B" TO I-TEAMB
-           MOVE "C" TO I-TEAMC
-           MOVE "D" TO I-TEAMD
-           MOVE "E" TO I-TEAME
-
            WRITE PRTLINE FROM TEAM-TITLE-LINE
                AFTER ADVANCING 3 LINES.
 
            MOVE C-GT-TEAMA-TOTAL TO O-GT-TEAM-TOTAL.
-           MOVE I-TEAMA TO O-TEAM.
+           MOVE "A" TO O-TEAM.
            WRITE PRTLINE FROM TEAM-GRANDTOTAL-LINE
                AFTER ADVANCING 2 LINES.
 
            MOVE C-GT-TEAMB-TOTAL TO O-GT-TEAM-TOTAL.
-           MOVE I-TEAMB TO O-TEAM.
+           MOVE "B" TO O-TEAM.
            WRITE PRTLINE FROM TEAM-GRANDTOTAL-LINE
                AFTER ADVANCING 2 LINES.
 
            MOVE C-GT-TEAMC-TOTAL TO O-GT-TEAM-TOTAL.
-           MOVE I-TEAMC TO O-TEAM.
+           MOVE "C" TO O-TEAM.
            WRITE PRTLINE FROM TEAM-GRANDTOTAL-LINE
                AFTER ADVANCING 2 LINES.
 
            MOVE C-GT-TEAMD-TOTAL TO O-GT-TEAM-TOTAL.
-           MOVE I-TEAMD TO I-TEAM.
+           MOVE "D" TO O-TEAM.
            WRITE PRTLINE FROM TEAM-GRANDTOTAL-LINE
                AFTER ADVANCING 2 LINES.
 
            MOVE C-GT-TEAME-TOTAL TO O-GT-TEAM-TOTAL.
-           MOVE I-TEAME TO O-TEAM.
+           MOVE "E" TO O-TEAM.
            WRITE PRTLINE FROM TEAM-GRANDTOTAL-LINE
                AFTER ADVANCING 2 LINES.
 
+       3250-FUNDTOTAL.
+           COMPUTE C-GT-REVENUE-TOTAL = C-GT-TEAMA-TOTAL +
+                                         C-GT-TEAMB-TOTAL +
+                                         C-GT-TEAMC-TOTAL +
+                                         C-GT-TEAMD-TOTAL +
+                                         C-GT-TEAME-TOTAL.
+
+           WRITE PRTLINE FROM FUNDTOTAL-TITLE-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE C-GT-CASES-TOTAL TO O-FT-CASES.
+           WRITE PRTLINE FROM FUNDTOTAL-CASES-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE C-GT-DEPOSIT-TOTAL TO O-FT-DEPOSIT.
+           WRITE PRTLINE FROM FUNDTOTAL-DEPOSIT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE C-GT-REVENUE-TOTAL TO O-FT-REVENUE.
+           WRITE PRTLINE FROM FUNDTOTAL-REVENUE-LINE
+               AFTER ADVANCING 2 LINES.
+
+       3275-OUTSTANDING-BALANCE.
+           PERFORM 9600-HDG-OUTSTANDING.
+           WRITE PRTLINE FROM OUTSTANDING-TITLE-LINE
+               AFTER ADVANCING 3 LINES.
+
+           IF C-OUT-CTR > ZERO
+               MOVE 1 TO C-SCTR
+               PERFORM 3280-PRINT-OUTSTANDING
+                   UNTIL C-SCTR > C-OUT-CTR.
+
+       3280-PRINT-OUTSTANDING.
+           MOVE OUT-ORDER-NUM (C-SCTR) TO O-OUT-ORDER-NUM.
+           MOVE OUT-LNAME (C-SCTR) TO O-OUT-LNAME.
+           MOVE OUT-FNAME (C-SCTR) TO O-OUT-FNAME.
+           MOVE OUT-TOTAL-SALES (C-SCTR) TO O-OUT-TOTAL-SALES.
+           WRITE PRTLINE FROM OUTSTANDING-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-HDG-OUTSTANDING.
+           ADD 1 TO C-SCTR.
+
        3300-ERRORTOTAL.
            MOVE C-ERROR-TOTAL TO O-TOTAL-ERROR.
 
@@ -473,10 +1037,52 @@
                AFTER ADVANCING 3 LINE.
 
 
+      *    I-ORDER-NUM ARRIVES ALREADY SET ON EVERY SORTED-FUNDRAISER
+      *    RECORD (STAMPED WITH THE CUSTOMER'S ORIGINAL ARRIVAL ORDER
+      *    BY 1060-RELEASE-REC BEFORE THE SORT - SEE THE COMMENT THERE)
+      *    SO 9000-READ DOES NOT ASSIGN IT. C-ORDER-NUM HERE IS A PURE
+      *    READ-POSITION COUNTER IN THE DETERMINISTIC RESORTED FILE,
+      *    USED ONLY FOR CHECKPOINT/RESTART BOOKKEEPING - ON A RESTART
+      *    (RESTART-SW = "YES"), RECORDS AT THE TOP OF THE FRESHLY
+      *    RESORTED FILE UP THROUGH THE CHECKPOINTED POSITION HAVE
+      *    ALREADY BEEN FULLY PROCESSED AND MUST NOT BUMP C-ORDER-NUM
+      *    AGAIN - 9050-SKIP-CHECK HANDLES THAT COUNTING SEPARATELY SO
+      *    C-ORDER-NUM PICKS BACK UP AT THE CHECKPOINTED POSITION.
        9000-READ.
-           READ FUNDRAISER
+           READ SORTED-FUNDRAISER
                AT END
                    MOVE "NO" TO MORE-RECS.
+           IF MORE-RECS NOT = "NO"
+               IF RESTART-SW = "YES"
+                   PERFORM 9050-SKIP-CHECK
+               ELSE
+                   MOVE "NO" TO SKIP-SW
+                   ADD 1 TO C-ORDER-NUM.
+
+      *    COUNTS RECORDS FROM THE TOP OF THE RESORTED FILE (A
+      *    POSITION COUNTER, NOT THE LIVE C-ORDER-NUM) UNTIL IT PASSES
+      *    THE CHECKPOINTED POSITION. WHILE STILL SKIPPING, ALSO
+      *    RE-DERIVES THIS RECORD'S OUTSTANDING-BALANCE ENTRY (IF ANY)
+      *    SINCE OUTSTANDING-TABLE ISN'T ITSELF PART OF THE CHECKPOINT
+      *    - VALIDATION AND THE TOTAL-SALE COMPUTE ARE SAFE TO RE-RUN
+      *    HERE BECAUSE NEITHER ONE TOUCHES A GRAND-TOTAL FIELD.
+      *    I-ORDER-NUM NEEDS NO ATTENTION HERE EITHER - IT CAME IN
+      *    ALREADY SET ON THE RECORD JUST READ.
+       9050-SKIP-CHECK.
+           ADD 1 TO C-SKIP-CTR.
+           IF C-SKIP-CTR > C-RESTART-ORDER-NUM
+               MOVE "NO" TO RESTART-SW
+               MOVE "NO" TO SKIP-SW
+               MOVE C-RESTART-ORDER-NUM TO C-ORDER-NUM
+               ADD 1 TO C-ORDER-NUM
+           ELSE
+               MOVE "YES" TO SKIP-SW
+               PERFORM 2300-VALIDATION THRU 2300-X
+               IF ERROR-SW = "NO"
+                   PERFORM 2205-COMPUTE-TOTAL-SALE
+                   IF VAL-NOT-PAID
+                       PERFORM 2110-RECORD-OUTSTANDING.
+
        9100-HDG.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO O-PCTR. 
@@ -500,3 +1106,15 @@
                AFTER ADVANCING 1 LINES.
            WRITE ERRORLINE FROM ERROR-TITLE-LINE
                AFTER ADVANCING 2 LINE.
+
+       9600-HDG-OUTSTANDING.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM COMPANY-TITLE-LINE2
+               AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE FROM COMPANY-TITLE-LINE3
+               AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE FROM OUTSTANDING-COL-HDG
+               AFTER ADVANCING 2 LINES.
