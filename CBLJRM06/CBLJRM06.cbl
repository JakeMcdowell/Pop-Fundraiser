@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 CBLJRM06.
+       AUTHOR.                     JAKE MCDOWELL.
+       DATE-WRITTEN.               8/8/2026
+       DATE-COMPILED.
+
+      *******************************************************************
+      *              MCDOWELL'S COCOA-COLA FUNDRAISER                   *
+      *          WAREHOUSE PICK LIST AND DELIVERY MANIFEST              *
+      *******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FUNDRAISER
+           ASSIGN TO "C:\COBOL\CBLPOPSL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+
+           SELECT SORTED-FUNDRAISER
+           ASSIGN TO "C:\COBOL\CBLPOPSL.SR6"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PICKLIST-OUT
+           ASSIGN TO "C:\COBOL\CBLPOPPL.PRT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       SELECT MANIFEST-OUT
+           ASSIGN TO "C:\COBOL\CBLPOPDM.PRT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FUNDRAISER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RAW-REC
+           RECORD CONTAINS 76 CHARACTERS.
+
+       01  RAW-REC                   PIC X(76).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05     S-LNAME            PIC X(15).
+           05     S-FNAME            PIC X(15).
+           05     S-ADDRESS          PIC X(15).
+           05     S-CITY             PIC X(10).
+           05     S-STATE            PIC XX.
+           05     S-ZIP              PIC 9(5).
+           05     S-ZIP2             PIC 9(4).
+           05     S-POP-TYPE         PIC 99.
+           05     S-NUM-CASES        PIC 99.
+           05     S-TEAM             PIC X.
+           05     S-TEAMA            PIC X.
+           05     S-TEAMB            PIC X.
+           05     S-TEAMC            PIC X.
+           05     S-TEAMD            PIC X.
+           05     S-TEAME            PIC X.
+
+      *    DELIVERY MANIFEST IS PRINTED FROM THIS SORTED FILE (KEYED
+      *    BY TEAM, SAME AS CBLJRM05'S SALES REPORT) SO DRIVERS GET A
+      *    ROUTE-ORDERED LIST INSTEAD OF ONE IN RAW INPUT ORDER.
+       FD  SORTED-FUNDRAISER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 76 CHARACTERS.
+
+       01  I-REC.
+           05     I-LNAME            PIC X(15).
+               88 VAL-LNAME    VALUE 'A' THRU 'Z'.
+           05     I-FNAME            PIC X(15).
+               88 VAL-FNAME    VALUE 'A' THRU 'Z'.
+           05     I-ADDRESS          PIC X(15).
+               88 VAL-ADDRESS  VALUE '1' THRU '9'.
+               88 VAL-ADDRESS2 VALUE 'A' THRU 'Z'.
+           05     I-CITY             PIC X(10).
+               88 VAL-CITY     VALUE 'A' THRU 'Z'.
+           05     I-STATE            PIC XX.
+               88 VAL-STATE    VALUE 'IA' 'IL' 'MI' 'MO' 'NE' 'WI'.
+           05     I-ZIP              PIC 9(5).
+               88 VAL-ZIP      VALUE 1 THRU 9.
+           05     I-ZIP2             PIC 9(4).
+               88 VAL-ZIP2     VALUE 1 THRU 9.
+           05     I-POP-TYPE         PIC 99.
+               88 VAL-POP-TYPE VALUE 1, 2, 3, 4, 5, 6,.
+           05     I-NUM-CASES        PIC 99.
+               88 VAL-NUM-CASE VALUE 01 THRU 99.
+           05     I-TEAM             PIC X.
+               88 VAL-TEAM     VALUE 'A' 'B' 'C' 'D' 'E'.
+
+           05     I-TEAMA            PIC X.
+           05     I-TEAMB            PIC X.
+           05     I-TEAMC            PIC X.
+           05     I-TEAMD            PIC X.
+           05     I-TEAME            PIC X.
+
+       FD  PICKLIST-OUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS PL-LINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  PL-LINE                PIC X(132).
+
+       FD  MANIFEST-OUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS DM-LINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  DM-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05      ERROR-SW           PIC XXX.
+           05      MORE-RECS          PIC XXX.
+           05      C-PCTR             PIC 99       VALUE ZERO.
+           05      C-DM-PCTR          PIC 99       VALUE ZERO.
+
+           05      C-PL-COKE-QTY      PIC 9(5)9    VALUE ZERO.
+           05      C-PL-DTCOKE-QTY    PIC 9(5)9    VALUE ZERO.
+           05      C-PL-MELYEL-QTY    PIC 9(5)9    VALUE ZERO.
+           05      C-PL-CHERCOKE-QTY  PIC 9(5)9    VALUE ZERO.
+           05      C-PL-DTCHECOKE-QTY PIC 9(5)9    VALUE ZERO.
+           05      C-PL-SPRITE-QTY    PIC 9(5)9    VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05      I-DATE.
+                   10  I-YEAR     PIC 9(4).
+                   10  I-MONTH    PIC 99.
+                   10  I-DAY      PIC 99.
+
+       01 COMPANY-TITLE-LINE.
+           05      FILLER         PIC X(6)      VALUE "DATE: ".
+           05      O-MONTH        PIC 99.
+           05      FILLER         PIC X         VALUE '/'.
+           05      O-DAY          PIC 99.
+           05      FILLER         PIC X         VALUE '/'.
+           05      O-YEAR         PIC 9(4).
+           05      FILLER         PIC X(36)     VALUE SPACES.
+           05      FILLER         PIC X(28)     VALUE
+                                         "ALBIA SOCCER CLUB FUNDRAISER".
+           05      FILLER         PIC X(44)     VALUE SPACES.
+           05      FILLER         PIC X(6)      VALUE "PAGE:".
+           05      O-PCTR         PIC Z9.
+
+       01 COMPANY-TITLE-LINE2.
+           05      FILLER         PIC X(8)     VALUE "CBLJRM06".
+           05      FILLER         PIC X(48)     VALUE SPACES.
+           05      FILLER         PIC X(18)     VALUE
+                                                   "MCDOWELL'S DIVISON".
+           05      FILLER         PIC X(57)     VALUE SPACES.
+
+       01 PICKLIST-TITLE-LINE.
+           05      FILLER         PIC X(16)   VALUE "PICK LIST REPORT".
+           05      FILLER         PIC X(116)  VALUE SPACES.
+
+       01 MANIFEST-TITLE-LINE.
+           05      FILLER         PIC X(17)   VALUE "DELIVERY MANIFEST".
+           05      FILLER         PIC X(115)  VALUE SPACES.
+
+       01 DM-COL-HDG1.
+           05      FILLER         PIC X(3)     VALUE SPACES.
+           05      FILLER         PIC X       VALUE "T".
+           05      FILLER         PIC X(4)     VALUE SPACES.
+           05      FILLER         PIC X(9)     VALUE "LAST NAME".
+           05      FILLER         PIC X(8)     VALUE SPACES.
+           05      FILLER         PIC X(7)     VALUE "ADDRESS".
+           05      FILLER         PIC X(10)    VALUE SPACES.
+           05      FILLER         PIC X(4)     VALUE "CITY".
+           05      FILLER         PIC X(79)    VALUE SPACES.
+
+       01 DM-LINE-DETAIL.
+           05   FILLER         PIC XXX      VALUE SPACES.
+           05   O-DM-TEAM      PIC X.
+           05   FILLER         PIC XXXX     VALUE SPACES.
+           05   O-DM-LNAME     PIC X(15).
+           05   FILLER         PIC XX       VALUE SPACES.
+           05   O-DM-ADDRESS   PIC X(15).
+           05   FILLER         PIC XX       VALUE SPACES.
+           05   O-DM-CITY      PIC X(10).
+           05   FILLER         PIC X(79)    VALUE SPACES.
+
+       01 PL-TOTAL-LINE.
+           05  FILLER             PIC X(20)    VALUE SPACES.
+           05  O-PL-POP-TYPE      PIC X(16).
+           05  FILLER             PIC X(5)     VALUE SPACES.
+           05  FILLER             PIC X(11)    VALUE "PULL CASES:".
+           05  O-PL-QTY           PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(64)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+           MOVE I-DAY TO O-DAY.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY S-TEAM S-LNAME
+               USING FUNDRAISER
+               GIVING SORTED-FUNDRAISER.
+
+           OPEN INPUT SORTED-FUNDRAISER.
+           OPEN OUTPUT PICKLIST-OUT.
+           OPEN OUTPUT MANIFEST-OUT.
+
+           PERFORM 9000-READ.
+           PERFORM 9100-HDG-MANIFEST.
+
+       2000-MAINLINE.
+           PERFORM 2200-VALIDATION.
+           IF ERROR-SW = "NO"
+               PERFORM 2100-OUTPUT.
+           PERFORM 9000-READ.
+
+       2100-OUTPUT.
+           MOVE I-TEAM TO O-DM-TEAM.
+           MOVE I-LNAME TO O-DM-LNAME.
+           MOVE I-ADDRESS TO O-DM-ADDRESS.
+           MOVE I-CITY TO O-DM-CITY.
+
+           WRITE DM-LINE FROM DM-LINE-DETAIL
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9100-HDG-MANIFEST.
+
+           EVALUATE I-POP-TYPE
+               WHEN "01"
+                   ADD I-NUM-CASES TO C-PL-COKE-QTY
+               WHEN "02"
+                   ADD I-NUM-CASES TO C-PL-DTCOKE-QTY
+               WHEN "03"
+                   ADD I-NUM-CASES TO C-PL-MELYEL-QTY
+               WHEN "04"
+                   ADD I-NUM-CASES TO C-PL-CHERCOKE-QTY
+               WHEN "05"
+                   ADD I-NUM-CASES TO C-PL-DTCHECOKE-QTY
+               WHEN "06"
+                   ADD I-NUM-CASES TO C-PL-SPRITE-QTY.
+
+       2200-VALIDATION.
+           MOVE 'NO' TO ERROR-SW.
+           IF I-LNAME = SPACES
+               MOVE 'YES' TO ERROR-SW.
+           IF I-ADDRESS = SPACES
+               MOVE 'YES' TO ERROR-SW.
+           IF I-CITY = SPACES
+               MOVE 'YES' TO ERROR-SW.
+           IF NOT VAL-STATE
+               MOVE 'YES' TO ERROR-SW.
+           IF I-ZIP NOT NUMERIC
+               MOVE 'YES' TO ERROR-SW.
+           IF I-ZIP2 NOT NUMERIC
+               MOVE 'YES' TO ERROR-SW.
+           IF NOT VAL-TEAM
+               MOVE 'YES' TO ERROR-SW.
+           IF I-POP-TYPE NOT NUMERIC OR NOT VAL-POP-TYPE
+               MOVE 'YES' TO ERROR-SW.
+           IF I-NUM-CASES NOT NUMERIC OR I-NUM-CASES < 1
+               MOVE 'YES' TO ERROR-SW.
+
+       3000-CLOSING.
+           PERFORM 3100-PICKLIST-TOTAL.
+
+           CLOSE SORTED-FUNDRAISER.
+           CLOSE PICKLIST-OUT.
+           CLOSE MANIFEST-OUT.
+
+       3100-PICKLIST-TOTAL.
+           PERFORM 9200-HDG-PICKLIST.
+
+           MOVE "COKE" TO O-PL-POP-TYPE.
+           MOVE C-PL-COKE-QTY TO O-PL-QTY.
+           WRITE PL-LINE FROM PL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE "DIET COKE" TO O-PL-POP-TYPE.
+           MOVE C-PL-DTCOKE-QTY TO O-PL-QTY.
+           WRITE PL-LINE FROM PL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE "MELLO YELLO" TO O-PL-POP-TYPE.
+           MOVE C-PL-MELYEL-QTY TO O-PL-QTY.
+           WRITE PL-LINE FROM PL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE "CHERRY COKE" TO O-PL-POP-TYPE.
+           MOVE C-PL-CHERCOKE-QTY TO O-PL-QTY.
+           WRITE PL-LINE FROM PL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE "DIET CHERRY COKE" TO O-PL-POP-TYPE.
+           MOVE C-PL-DTCHECOKE-QTY TO O-PL-QTY.
+           WRITE PL-LINE FROM PL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE "SPRITE" TO O-PL-POP-TYPE.
+           MOVE C-PL-SPRITE-QTY TO O-PL-QTY.
+           WRITE PL-LINE FROM PL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-READ.
+           READ SORTED-FUNDRAISER
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+
+       9100-HDG-MANIFEST.
+           ADD 1 TO C-DM-PCTR.
+           MOVE C-DM-PCTR TO O-PCTR.
+           WRITE DM-LINE FROM COMPANY-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE DM-LINE FROM COMPANY-TITLE-LINE2
+               AFTER ADVANCING 1 LINES.
+           WRITE DM-LINE FROM MANIFEST-TITLE-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE DM-LINE FROM DM-COL-HDG1
+               AFTER ADVANCING 2 LINES.
+
+       9200-HDG-PICKLIST.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PL-LINE FROM COMPANY-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PL-LINE FROM COMPANY-TITLE-LINE2
+               AFTER ADVANCING 1 LINES.
+           WRITE PL-LINE FROM PICKLIST-TITLE-LINE
+               AFTER ADVANCING 1 LINES.
